@@ -10,15 +10,30 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT InFile ASSIGN TO "P2In.dat" 
            ORGANIZATION IS LINE SEQUENTIAL. *> each piece of data takes up its own line 
-       SELECT OutFile ASSIGN TO "P2Out.dat" 
-           ORGANIZATION IS LINE SEQUENTIAL. 
+       SELECT OutFile ASSIGN TO "P2Out.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ErrFile ASSIGN TO "P2Err.dat"
+           ORGANIZATION IS LINE SEQUENTIAL. *> rejected/suspicious input records
+       SELECT ExtractFile ASSIGN TO "P2Extract.dat"
+           ORGANIZATION IS LINE SEQUENTIAL. *> machine-readable per-semester extract
+       SELECT CheckpointFile ASSIGN TO "P2Chk.dat"
+           ORGANIZATION IS LINE SEQUENTIAL. *> last-completed-student checkpoint log
 
 DATA DIVISION.
 FILE SECTION. 
-FD OutFile. 
+FD OutFile.
 01 PrintLine PIC X(75). *> default for printing a line
 
-FD InFile. 
+FD ErrFile.
+01 ErrLine PIC X(75). *> rejected input record line
+
+FD ExtractFile.
+01 ExtractLine PIC X(55). *> one fixed-format line per student/semester
+
+FD CheckpointFile.
+01 CheckpointLine PIC X(29). *> checkpoint record line
+
+FD InFile.
 01 Student. 
        02 FullName.
            03 FirstName PIC X(8).
@@ -28,8 +43,23 @@ FD InFile.
        02 AClass.
            03 ShortName PIC X(10).
            03 LongName PIC X(28).
-       02 Grade PIC A.
+           03 ReqCategory PIC X.
+               88 CoreRequirement VALUE 'C'.
+               88 MajorRequirement VALUE 'M'.
+               88 ElectiveRequirement VALUE 'E'.
+       02 Grade PIC X(2).
+           88 NonPunitiveGrade VALUES 'W ', 'I ', 'P ', 'AU'.
+           88 PunitiveGrade VALUES 'A ', 'A-', 'B+', 'B ', 'B-',
+                                    'C+', 'C ', 'C-', 'D+', 'D ', 'F '.
        02 Credits PIC 9.
+01 ControlRecord REDEFINES Student. *> one-time header record at top of P2In.dat
+       02 CtlTranscriptType PIC X.
+           88 CtlOfficialTranscript VALUE 'O'.
+           88 CtlUnofficialTranscript VALUE 'U'.
+       02 CtlResumeFlag PIC X.
+           88 ResumeRequested VALUE 'Y'.
+       02 CtlRequestDate PIC X(10).
+       02 FILLER PIC X(68).
 01 EOF PIC A.
 
 WORKING-STORAGE SECTION. 
@@ -37,7 +67,23 @@ WORKING-STORAGE SECTION.
 01 Header. 
        *> header
        02 Slu PIC X(33) VALUE "SOUTHEASTERN LOUISIANA UNIVERSITY".
-       02 SluAddress PIC X(17) VALUE "HAMMOND, LA 70402". 
+       02 SluAddress PIC X(17) VALUE "HAMMOND, LA 70402".
+01 TranscriptType PIC X VALUE 'U'. *> 'O' official, 'U' unofficial - from the control record
+       88 OfficialTranscript VALUE 'O'.
+       88 UnofficialTranscript VALUE 'U'.
+01 RequestDate PIC X(10) VALUE SPACES. *> from the control record
+01 ResumeFlag PIC X VALUE 'N'. *> 'Y' to resume a prior run from its checkpoint
+       88 WantsResume VALUE 'Y'.
+01 LastCheckpointWNum PIC X(8) VALUE SPACES. *> WNum of the last student completed before this run
+01 SkippingToCheckpoint PIC A VALUE 'N'.
+       88 SkipToCheckpoint VALUE 'Y'.
+01 SeenCheckpointStudent PIC A VALUE 'N'. *> 'Y' once LastCheckpointWNum's own records are reached
+01 ChkEOF PIC A VALUE 'N'.
+01 Watermark.
+       02 WatermarkText PIC X(38).
+       02 WatermarkDateLit PIC X(13) VALUE "REQUESTED ON ".
+       02 WatermarkDate PIC X(10).
+       02 FILLER PIC X(14) VALUE SPACE.
 01 StudentInfo. *> 23
        02 PrintFull.
            03 PrintFirst PIC X(8).
@@ -56,65 +102,193 @@ WORKING-STORAGE SECTION.
        02 FILLER PIC X(5) VALUE SPACE. 
        02 PrintLong PIC X(28). 
        02 FILLER PIC X(5) VALUE SPACE. 
-       02 PrintGrade PIC A. 
-       02 FILLER PIC X(5) VALUE SPACE. 
+       02 PrintGrade PIC X(2).
+       02 FILLER PIC X(4) VALUE SPACE.
        02 PrintCredits PIC 9 VALUE 0.
-       02 FILLER PIC X(9) VALUE SPACE. 
-       02 PrintQpts PIC 99 VALUE 0.
-01 DS. *> semester
-       02 DSemester PIC A(52) VALUE "SEMESTER". 
-       02 TotalSemesterCredits PIC 99. 
        02 FILLER PIC X(8) VALUE SPACE.
-       02 TotalSemQPts PIC 99 VALUE 0.
+       02 PrintQpts PIC Z9.9 VALUE 0.
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 PrintRepeat PIC X VALUE SPACE. *> 'R' when this course was retaken
+01 PrintCategory PIC X VALUE SPACE. *> this class's requirement category, captured before the lookahead read
+       88 PrintCoreCategory VALUE 'C'.
+       88 PrintMajorCategory VALUE 'M'.
+       88 PrintElectiveCategory VALUE 'E'.
+01 ClassQpts PIC 99V9 VALUE 0. *> working quality points for the current class
+01 CourseHistory. *> courses already seen for the student currently being printed
+       02 CourseEntry OCCURS 50 TIMES INDEXED BY CourseIdx.
+           03 CH-ShortName PIC X(10).
+           03 CH-Credits PIC 9.
+           03 CH-GradeVal PIC 9V9.
+           03 CH-QPts PIC 99V9.
+           03 CH-Category PIC X.
+01 CategoryTotals. *> requirement-category credit breakdown, kept in step with TotalSemesterCredits/TotalCumulativeCredits
+       02 CoreSemesterCredits PIC 99 VALUE 0.
+       02 CoreCumulativeCredits PIC 99 VALUE 0.
+       02 MajorSemesterCredits PIC 99 VALUE 0.
+       02 MajorCumulativeCredits PIC 99 VALUE 0.
+       02 ElectiveSemesterCredits PIC 99 VALUE 0.
+       02 ElectiveCumulativeCredits PIC 99 VALUE 0.
+01 BackoutCategory PIC X VALUE SPACE. *> scratch for BackOutCategoryCredits
+01 BackoutCredits PIC 9 VALUE 0.
+01 CategorySubtotal.
+       02 CatLabel PIC X(9) VALUE SPACE.
        02 FILLER PIC X(3) VALUE SPACE.
-       02 SGPA_fixed PIC 9.99. 
+       02 CatLit1 PIC X(9) VALUE "SEMESTER:".
+       02 CatSemCredits PIC Z9.
+       02 FILLER PIC X(4) VALUE SPACE.
+       02 CatLit2 PIC X(11) VALUE "CUMULATIVE:".
+       02 CatCumCredits PIC Z9.
+       02 FILLER PIC X(35) VALUE SPACE.
+01 CourseCount PIC 99 VALUE 0.
+01 FoundIdx PIC 99 VALUE 0.
+01 DS. *> semester
+       02 DSemester PIC A(52) VALUE "SEMESTER".
+       02 TotalSemesterCredits PIC 99.
+       02 FILLER PIC X(8) VALUE SPACE.
+       02 TotalSemQPts PIC 999V9 VALUE 0.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 SGPA_fixed PIC 9.99.
 01 SGPA pIC 9V99.
-01 DC. *> overall 
-       02 DCumulative PIC A(52) VALUE "CUMULATIVE". 
+01 DC. *> overall
+       02 DCumulative PIC A(52) VALUE "CUMULATIVE".
        02 TotalCumulativeCredits PIC 99.
        02 FILLER PIC X(7) VALUE SPACE.
-       02 TotalCumQPts_fixed PIC Z99.
-       02 FILLER PIC X(3) VALUE SPACE.
+       02 TotalCumQPts_fixed PIC ZZZ9.9.
+       02 FILLER PIC X(1) VALUE SPACE.
        02 CGPA_fixed PIC 9.99.
-01 TotalCumQPts PIC 999 VALUE 0.
+01 TotalCumQPts PIC 9999V9 VALUE 0.
 01 CGPA PIC 9V99.
+01 Standing.
+       02 StandingText PIC X(20).
+       02 FILLER PIC X(55) VALUE SPACE.
 
 *> other vars
-01 GradeVal PIC 9 VALUE 0.
+01 GradeVal PIC 9V9 VALUE 0.
+01 ThisNonPunitive PIC A VALUE 'N'. *> holds NonPunitiveGrade for the record MoveAll is working on
 01 AFloat PIC 9.99. *> use to display float values
 01 TF PIC A VALUE 'T'. *> true/false
+01 IsNewStudent PIC A VALUE 'N'. *> this record starts a header that hasn't printed yet
+       88 NewStudentHeader VALUE 'Y'.
+01 AWNum PIC X(8) VALUE SPACES. *> WNum of student currently being printed
+01 BadRecordWNum PIC X(8) VALUE SPACES. *> WNum of a just-rejected record, captured before its lookahead read
 01 LineCount PIC 99 VALUE 0.
+01 PageBreakThreshold PIC 99 VALUE 8. *> tunable page length
+01 PageNum PIC 99 VALUE 1.
+01 PageLine.
+       02 PageLit PIC X(6) VALUE "PAGE ".
+       02 PagePrint PIC Z9.
+       02 FILLER PIC X(67) VALUE SPACE.
 01 Ptr PIC 99 VALUE 22.
 01 SLength PIC 99.
 01 TempInt PIC 99.
 01 TempLine1 PIC X(75). *> temp print line
 01 TempLine2 PIC X(75). *> temp print line
 
+*> P2Err.dat rejected-record layout
+01 RecordValid PIC A VALUE 'Y'.
+*> a lookahead record's WNum is usable for a control-break comparison
+*> unless the record was rejected specifically for having no WNum at
+*> all (ErrReasonCode 1) - any other rejection reason (bad grade, bad
+*> category, and so on) leaves the WNum field itself untouched
+01 LookaheadWNumTrusted PIC A VALUE 'Y'.
+01 ErrRecord.
+       02 ErrWNum PIC X(8).
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 ErrShort PIC X(10).
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 ErrGrade PIC X(2).
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 ErrCredits PIC 9.
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 ErrReasonCode PIC 99.
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 ErrReasonText PIC X(30).
+       02 FILLER PIC X(10) VALUE SPACE.
+
+*> P2Chk.dat last-completed-student checkpoint layout
+01 CheckpointRecord.
+       02 ChkWNum PIC X(8).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ChkCumCredits PIC 99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ChkCumQPts PIC 9999V9.
+       02 FILLER PIC X(12) VALUE SPACE.
+
+*> P2Extract.dat machine-readable per-student/semester layout
+01 ExtractRecord.
+       02 ExtWNum PIC X(8).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ExtSemester PIC X(12).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ExtSemCredits PIC 99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ExtSGPA PIC 9.99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ExtCumCredits PIC 99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ExtCGPA PIC 9.99.
+       02 FILLER PIC X(18) VALUE SPACE.
+
 PROCEDURE DIVISION.
 *> open student file (P2In.dat)
 OPEN INPUT InFile.
-       *> open student output file (P2Out.dat) 
-       OPEN OUTPUT OutFile.
-               PERFORM PrettifyHeader 
-               READ InFile *> read P2In.dat file 
-                   AT END MOVE 'Y' TO EOF 
-               END-READ
-               PERFORM PrintClass UNTIL EOF EQUALS 'Y' *> loop
-CLOSE InFile, OutFile. 
+       PERFORM ReadControlRecord *> one-time transcript-type/date/resume record
+       IF WantsResume THEN
+           *> resume a prior run - find where it left off and append, don't overwrite
+           PERFORM ReadCheckpointFile
+           OPEN EXTEND OutFile
+           OPEN EXTEND ErrFile
+           OPEN EXTEND ExtractFile
+           OPEN EXTEND CheckpointFile
+       ELSE
+           *> open student output file (P2Out.dat)
+           OPEN OUTPUT OutFile
+           *> open rejected-record exception file (P2Err.dat)
+           OPEN OUTPUT ErrFile
+           *> open machine-readable extract file (P2Extract.dat)
+           OPEN OUTPUT ExtractFile
+           *> open checkpoint log (P2Chk.dat)
+           OPEN OUTPUT CheckpointFile
+       END-IF
+       PERFORM PrettifyHeader
+       READ InFile *> read P2In.dat file
+           AT END MOVE 'Y' TO EOF
+       END-READ
+       PERFORM PrintClass UNTIL EOF EQUALS 'Y' *> loop
+CLOSE InFile, OutFile, ErrFile, ExtractFile, CheckpointFile.
 
-STOP RUN. 
+STOP RUN.
 
 
 
 *> Paragraphs 
 
-PrettifyHeader. 
+ReadControlRecord.
+       *> one-time record at the top of P2In.dat - not a Student detail line
+       READ InFile
+           AT END MOVE 'Y' TO EOF
+       END-READ
+       MOVE CtlRequestDate TO RequestDate
+       MOVE CtlResumeFlag TO ResumeFlag
+       IF CtlOfficialTranscript THEN
+           MOVE 'O' TO TranscriptType
+       ELSE
+           MOVE 'U' TO TranscriptType
+       END-IF.
+
+
+PrettifyHeader.
        *> SLU Title
-       *> get size of Slu string
+       *> get size of Slu string - reset the tally first, since PrintPageBreak
+       *> calls this again on every page and SLength would still hold the
+       *> previous header's count otherwise
+       COMPUTE SLength = 0
        INSPECT Slu TALLYING SLength FOR CHARACTERS
        *> formula
        COMPUTE Ptr = (75 - SLength) / 2
-       *> add Slu string into PrintLine at pointer 
+       *> add Slu string into PrintLine at pointer - clear the scratch line
+       *> first so no characters survive past the end of this STRING
+       MOVE SPACES TO TempLine1
        STRING Slu DELIMITED BY SIZE INTO TempLine1 WITH POINTER Ptr
        WRITE PrintLine FROM TempLine1 AFTER ADVANCING 2 LINES
        DISPLAY PrintLine *> display in shell
@@ -125,9 +299,20 @@ PrettifyHeader.
        INSPECT SluAddress TALLYING SLength FOR CHARACTERS
        *> formula
        COMPUTE Ptr = (75 - SLength) / 2
-       *> add address into PrintLine at pointer 
+       *> add address into PrintLine at pointer
+       MOVE SPACES TO TempLine2
        STRING SluAddress DELIMITED BY SIZE INTO TempLine2 WITH POINTER Ptr
        WRITE PrintLine FROM TempLine2 AFTER ADVANCING 1 LINES
+       DISPLAY PrintLine *> display in shell
+
+       *> OFFICIAL/UNOFFICIAL watermark plus the date the transcript was requested
+       IF OfficialTranscript THEN
+           MOVE "OFFICIAL TRANSCRIPT" TO WatermarkText
+       ELSE
+           MOVE "UNOFFICIAL - NOT FOR EXTERNAL USE" TO WatermarkText
+       END-IF
+       MOVE RequestDate TO WatermarkDate
+       WRITE PrintLine FROM Watermark AFTER ADVANCING 1 LINES
        DISPLAY PrintLine. *> display in shell
 
 PrintStudentInfo.
@@ -146,92 +331,457 @@ PrintCategories.
        WRITE PrintLine From Categories AFTER ADVANCING 1 LINE
        DISPLAY PrintLine. *> display in shell
 
-PrintClass. 
-       PERFORM MoveAll
-       *> done once to print student info and header
-       IF TF EQUALS 'T' THEN 
-           MOVE 'F' TO TF
-           PERFORM PrintStudentInfo *> print student data
-           PERFORM PrintCategories *> print header
-       END-IF
-       IF ASemester NOT EQUAL Semester THEN
-           MOVE Semester TO ASemester
-           WRITE PrintLine FROM ClassInfo AFTER ADVANCING 1 LINE
-           DISPLAY PrintLine *> display in shell
-           *> compute semester gpa
+PrintPageNumber.
+       *> shared by the first page of a transcript and every PrintPageBreak
+       *> page thereafter, so page numbering is visible from page 1 on
+       MOVE PageNum TO PagePrint
+       WRITE PrintLine FROM PageLine AFTER ADVANCING 2 LINES
+       DISPLAY PrintLine. *> display in shell
+
+PrintPageBreak.
+       ADD 1 TO PageNum
+       PERFORM PrintPageNumber
+       PERFORM PrettifyHeader
+       PERFORM PrintStudentInfo
+       PERFORM PrintCategories
+       MOVE 0 TO LineCount.
+
+PrintStanding.
+       *> catalog cutoffs - academic standing follows the term's and career's GPA
+       IF SGPA GREATER OR EQUAL 3.50 THEN
+           MOVE "DEAN'S LIST" TO StandingText
+       ELSE IF CGPA LESS 1.00 THEN
+           MOVE "SUSPENDED" TO StandingText
+       ELSE IF CGPA LESS 2.00 THEN
+           MOVE "ACADEMIC PROBATION" TO StandingText
+       ELSE
+           MOVE "GOOD STANDING" TO StandingText
+       END-IF.
+       WRITE PrintLine FROM Standing AFTER ADVANCING 1 LINE
+       DISPLAY PrintLine. *> display in shell
+
+BackOutCategoryCredits.
+       *> keeps CategoryTotals in step with a TotalCumulativeCredits backout in CheckRepeat
+       IF BackoutCategory EQUAL 'C' THEN
+           COMPUTE CoreCumulativeCredits = CoreCumulativeCredits - BackoutCredits
+       ELSE IF BackoutCategory EQUAL 'M' THEN
+           COMPUTE MajorCumulativeCredits = MajorCumulativeCredits - BackoutCredits
+       ELSE IF BackoutCategory EQUAL 'E' THEN
+           COMPUTE ElectiveCumulativeCredits = ElectiveCumulativeCredits - BackoutCredits
+       END-IF.
+
+
+PrintCategorySubtotals.
+       *> requirement-category breakdown, printed alongside the DS/DC totals
+       MOVE "CORE" TO CatLabel
+       MOVE CoreSemesterCredits TO CatSemCredits
+       MOVE CoreCumulativeCredits TO CatCumCredits
+       WRITE PrintLine FROM CategorySubtotal AFTER ADVANCING 1 LINE
+       DISPLAY PrintLine *> display in shell
+       MOVE "MAJOR" TO CatLabel
+       MOVE MajorSemesterCredits TO CatSemCredits
+       MOVE MajorCumulativeCredits TO CatCumCredits
+       WRITE PrintLine FROM CategorySubtotal AFTER ADVANCING 1 LINE
+       DISPLAY PrintLine *> display in shell
+       MOVE "ELECTIVE" TO CatLabel
+       MOVE ElectiveSemesterCredits TO CatSemCredits
+       MOVE ElectiveCumulativeCredits TO CatCumCredits
+       WRITE PrintLine FROM CategorySubtotal AFTER ADVANCING 1 LINE
+       DISPLAY PrintLine. *> display in shell
+
+
+ReadCheckpointFile.
+       *> find the last student a prior run completed, so this run can skip past it
+       MOVE 'N' TO ChkEOF
+       OPEN INPUT CheckpointFile
+       PERFORM ReadCheckpointLine UNTIL ChkEOF EQUAL 'Y'
+       CLOSE CheckpointFile
+       IF LastCheckpointWNum NOT EQUAL SPACES THEN
+           MOVE 'Y' TO SkippingToCheckpoint
+       END-IF.
+
+
+ReadCheckpointLine.
+       READ CheckpointFile INTO CheckpointRecord
+           AT END MOVE 'Y' TO ChkEOF
+           NOT AT END MOVE ChkWNum TO LastCheckpointWNum
+       END-READ.
+
+
+WriteCheckpoint.
+       MOVE AWNum TO ChkWNum
+       MOVE TotalCumulativeCredits TO ChkCumCredits
+       MOVE TotalCumQPts TO ChkCumQPts
+       WRITE CheckpointLine FROM CheckpointRecord
+       DISPLAY CheckpointLine. *> display in shell
+
+
+WriteExtractRecord.
+       MOVE AWNum TO ExtWNum
+       MOVE ASemester TO ExtSemester
+       MOVE TotalSemesterCredits TO ExtSemCredits
+       MOVE SGPA_fixed TO ExtSGPA
+       MOVE TotalCumulativeCredits TO ExtCumCredits
+       MOVE CGPA_fixed TO ExtCGPA
+       WRITE ExtractLine FROM ExtractRecord
+       DISPLAY ExtractLine. *> display in shell
+
+
+PrintClass.
+       IF SkipToCheckpoint THEN
+           *> resuming - fast-forward past the student the checkpoint already covers
+           PERFORM SkipCheckpointedRecord
+       ELSE
+           PERFORM ValidateRecord
+           IF RecordValid NOT EQUAL 'Y' THEN
+               *> bad record - log it and move on without touching GPA math
+               PERFORM WriteErrRecord
+               *> capture this record's own WNum before the lookahead read below
+               *> overwrites it, so the close-out check can tell whether the
+               *> rejection happened to the student whose totals are still live,
+               *> rather than on a new student's very first (bad) record
+               MOVE WNum TO BadRecordWNum
+               PERFORM ReadNextRecord
+               *> ReadNextRecord just validated this lookahead record and set
+               *> LookaheadWNumTrusted - only trust its WNum for a control-break
+               *> decision when that flag says so, since a record rejected for
+               *> having no WNum at all proves nothing about a break, even
+               *> though a record rejected for some other reason (bad grade,
+               *> bad category) still has a perfectly usable WNum field.
+               *> BadRecordWNum blank (the rejected record had no usable WNum of
+               *> its own, e.g. a MISSING WNUM rejection) can't be compared
+               *> against AWNum at all - treat that case as belonging to the
+               *> still-open student rather than assuming it looks like some
+               *> other student's opening record, or a mid-student typo like
+               *> this would wipe that student's totals with no output at all
+               IF TF NOT EQUAL 'T' AND (BadRecordWNum EQUAL AWNum OR BadRecordWNum EQUAL SPACES)
+                       AND (EOF EQUAL 'Y' OR (LookaheadWNumTrusted EQUAL 'Y' AND WNum NOT EQUAL AWNum)) THEN
+                   *> the rejected record was this student's last - it dropped out
+                   *> of the usual lookahead close-out below, so close the student
+                   *> out here instead, using only what was validly accumulated
+                   PERFORM PrintTermSummary
+               END-IF
+           ELSE
+               *> done once to print student info and header - but PrintFull/
+               *> PrintWNum/ASemester only get their values from MoveAll, so
+               *> the actual header WRITEs have to wait until after MoveAll
+               *> runs below, even though the new-student reset happens here
+               MOVE 'N' TO IsNewStudent
+               IF TF EQUALS 'T' THEN
+                   MOVE 'F' TO TF
+                   MOVE WNum TO AWNum
+                   MOVE 0 TO CourseCount
+                   MOVE 'Y' TO IsNewStudent
+               ELSE
+                   IF WNum NOT EQUAL AWNum THEN
+                       *> new student started - reset cumulative totals and force a fresh header
+                       MOVE WNum TO AWNum
+                       MOVE 0 TO TotalCumulativeCredits
+                       MOVE 0 TO TotalCumQPts
+                       MOVE 0 TO CGPA
+                       MOVE 0 TO TotalSemesterCredits
+                       MOVE 0 TO TotalSemQPts
+                       MOVE 0 TO SGPA
+                       MOVE 0 TO LineCount
+                       MOVE 0 TO CourseCount
+                       MOVE 0 TO CoreSemesterCredits
+                       MOVE 0 TO CoreCumulativeCredits
+                       MOVE 0 TO MajorSemesterCredits
+                       MOVE 0 TO MajorCumulativeCredits
+                       MOVE 0 TO ElectiveSemesterCredits
+                       MOVE 0 TO ElectiveCumulativeCredits
+                       MOVE 1 TO PageNum
+                       MOVE 'Y' TO IsNewStudent
+                   END-IF
+               END-IF
+               PERFORM MoveAll
+               IF NewStudentHeader THEN
+                   PERFORM PrintPageNumber
+                   PERFORM PrintStudentInfo *> print this student's data - now populated by MoveAll
+                   PERFORM PrintCategories *> print header
+               END-IF
+               PERFORM CheckRepeat
+               *> CheckGradeValue (called from MoveAll) already read the next record,
+               *> so ASemester/WNum-vs-AWNum here is a lookahead: it tells us whether
+               *> the record we just finished was the last of its semester/student.
+               *> That lookahead record was validated the moment it was read (inside
+               *> ReadNextRecord), which also set LookaheadWNumTrusted - only trust
+               *> its WNum/Semester for this decision when that flag says so, since a
+               *> record rejected for having no WNum at all (e.g. blank WNum in the
+               *> middle of a student's course list) proves nothing about a break,
+               *> even though a record rejected for some other reason still has a
+               *> perfectly usable WNum/Semester.
+               IF EOF EQUAL 'Y' OR (LookaheadWNumTrusted EQUAL 'Y' AND
+                       (ASemester NOT EQUAL Semester OR WNum NOT EQUAL AWNum)) THEN
+                   WRITE PrintLine FROM ClassInfo AFTER ADVANCING 1 LINE
+                   DISPLAY PrintLine *> display in shell
+                   PERFORM PrintTermSummary
+               ELSE
+                   IF LineCount GREATER OR EQUAL PageBreakThreshold THEN
+                       PERFORM PrintPageBreak *> start a new page - header/categories reprinted, PageNum bumped
+                       WRITE PrintLine FROM ClassInfo AFTER ADVANCING 1 LINE
+                       DISPLAY PrintLine *> display in shell
+                   ELSE
+                       WRITE PrintLine FROM ClassInfo AFTER ADVANCING 1 LINE
+                       DISPLAY PrintLine *> display in shell
+                   END-IF
+                   COMPUTE LineCount = LineCount + 1
+               END-IF
+           END-IF
+       END-IF.
+
+
+PrintTermSummary.
+       *> DS/DC close-out for the semester/student that just ended - shared by
+       *> the normal lookahead close-out and the rejected-last-record path,
+       *> both of which only have already-accumulated totals to report from
+       IF TotalSemesterCredits GREATER 0 THEN
            COMPUTE SGPA = TotalSemQPts / TotalSemesterCredits
-           MOVE SGPA TO SGPA_fixed
-           *> compute cumulative gpa 
-           COMPUTE CGPA = TotalCumQPts / TotalCumulativeCredits
-           MOVE CGPA TO CGPA_fixed
-           MOVE TotalCumQPts TO TotalCumQPts_fixed
-        *>    print semester and cumulative
-           WRITE PrintLine FROM DS AFTER ADVANCING 1 LINE
-           DISPLAY PrintLine *> display in shell
-           WRITE PrintLine FROM DC AFTER ADVANCING 1 LINE
-           DISPLAY PrintLine *> display in shell
-           *> reset semester credits 
-           MOVE 0 TO TotalSemesterCredits
-           *> reset Semester GPA
+       ELSE
            MOVE 0 TO SGPA
-           *> reset total semester Qpts 
-           MOVE 0 TO TotalSemQPts
-           PERFORM PrintSemesterYear 
-       ELSE IF LineCount EQUALS 8 THEN 
-           WRITE PrintLine FROM ClassInfo AFTER ADVANCING 1 LINE
-           DISPLAY PrintLine *> display in shell
-           *> compute semester gpa 
-           COMPUTE SGPA = TotalSemQPts / TotalSemesterCredits
-           MOVE SGPA TO SGPA_fixed
-           *> compute cumulative gpa 
+       END-IF
+       MOVE SGPA TO SGPA_fixed
+       IF TotalCumulativeCredits GREATER 0 THEN
            COMPUTE CGPA = TotalCumQPts / TotalCumulativeCredits
-           MOVE CGPA TO CGPA_fixed
-           MOVE TotalCumQPts TO TotalCumQPts_fixed
-        *>    print semester and cumulative
-           WRITE PrintLine FROM DS AFTER ADVANCING 1 LINE
-           DISPLAY PrintLine *> display in shell
-           WRITE PrintLine FROM DC AFTER ADVANCING 1 LINE
-           DISPLAY PrintLine *> display in shell
        ELSE
-           WRITE PrintLine FROM ClassInfo AFTER ADVANCING 1 LINE
-           DISPLAY PrintLine *> display in shell
+           MOVE 0 TO CGPA
+       END-IF
+       MOVE CGPA TO CGPA_fixed
+       MOVE TotalCumQPts TO TotalCumQPts_fixed
+    *>    print semester and cumulative
+       WRITE PrintLine FROM DS AFTER ADVANCING 1 LINE
+       DISPLAY PrintLine *> display in shell
+       WRITE PrintLine FROM DC AFTER ADVANCING 1 LINE
+       DISPLAY PrintLine *> display in shell
+       PERFORM PrintStanding
+       PERFORM PrintCategorySubtotals
+       PERFORM WriteExtractRecord
+       IF WNum NOT EQUAL AWNum OR EOF EQUAL 'Y' THEN
+           *> this student is fully done - checkpoint so a later run can resume past here
+           PERFORM WriteCheckpoint
        END-IF
-       COMPUTE LineCount = LineCount + 1.
+       *> reset semester credits
+       MOVE 0 TO TotalSemesterCredits
+       *> reset Semester GPA
+       MOVE 0 TO SGPA
+       *> reset total semester ClassQpts
+       MOVE 0 TO TotalSemQPts
+       MOVE 0 TO CoreSemesterCredits
+       MOVE 0 TO MajorSemesterCredits
+       MOVE 0 TO ElectiveSemesterCredits
+       IF WNum EQUAL AWNum AND EOF NOT EQUAL 'Y' THEN
+           *> same student is continuing into a new semester
+           MOVE Semester TO ASemester
+           PERFORM PrintSemesterYear
+       END-IF.
+
 
+SkipCheckpointedRecord.
+       *> a prior run may have completed several students before stopping, and
+       *> P2Chk.dat only records the last one - so every record belonging to an
+       *> earlier, already-completed student has to be skipped too, not just
+       *> the records of the checkpointed student itself
+       IF WNum EQUAL LastCheckpointWNum THEN
+           *> this is the checkpointed student's own record - skip it, but
+           *> remember we've reached it so the record after its last one stops the skip
+           MOVE 'Y' TO SeenCheckpointStudent
+           PERFORM ReadNextRecord
+       ELSE
+           IF SeenCheckpointStudent EQUAL 'Y' THEN
+               *> past the checkpointed student's records - resume normal processing here
+               MOVE 'N' TO SkippingToCheckpoint
+           ELSE
+               *> still working through an earlier already-completed student
+               PERFORM ReadNextRecord
+           END-IF
+       END-IF.
 
-MoveAll. 
-       MOVE FirstName TO PrintFirst 
-       MOVE LastName TO PrintLast 
+
+MoveAll.
+       MOVE FirstName TO PrintFirst
+       MOVE LastName TO PrintLast
        MOVE WNum TO PrintWNum
-       MOVE Semester TO ASemester 
+       MOVE Semester TO ASemester
        MOVE ShortName TO PrintShort
        MOVE LongName TO PrintLong
-       MOVE Grade TO PrintGrade 
+       MOVE Grade TO PrintGrade
        MOVE Credits TO PrintCredits
-       COMPUTE TotalSemesterCredits = TotalSemesterCredits + Credits
-       COMPUTE TotalCumulativeCredits = TotalCumulativeCredits + Credits
+       MOVE ReqCategory TO PrintCategory
+       *> W/I/P/AU are non-punitive - they never touch GPA or credits earned.
+       *> capture this before CheckGradeValue, since its last act is reading
+       *> the next record - Grade would no longer be this record's after that.
+       IF NonPunitiveGrade THEN
+           MOVE 'Y' TO ThisNonPunitive
+       ELSE
+           MOVE 'N' TO ThisNonPunitive
+       END-IF
+       IF ThisNonPunitive EQUAL 'N' THEN
+           COMPUTE TotalSemesterCredits = TotalSemesterCredits + Credits
+           COMPUTE TotalCumulativeCredits = TotalCumulativeCredits + Credits
+           IF PrintCoreCategory THEN
+               COMPUTE CoreSemesterCredits = CoreSemesterCredits + Credits
+               COMPUTE CoreCumulativeCredits = CoreCumulativeCredits + Credits
+           ELSE
+               IF PrintMajorCategory THEN
+                   COMPUTE MajorSemesterCredits = MajorSemesterCredits + Credits
+                   COMPUTE MajorCumulativeCredits = MajorCumulativeCredits + Credits
+               ELSE
+                   IF PrintElectiveCategory THEN
+                       COMPUTE ElectiveSemesterCredits = ElectiveSemesterCredits + Credits
+                       COMPUTE ElectiveCumulativeCredits = ElectiveCumulativeCredits + Credits
+                   END-IF
+               END-IF
+           END-IF
+       END-IF
        PERFORM CheckGradeValue
-       COMPUTE PrintQpts = GradeVal * PrintCredits *> calculate qpts
-       COMPUTE TotalSemQPts = TotalSemQPts + PrintQpts
-       COMPUTE TotalCumQPts = TotalCumQPts + PrintQpts.
+       IF ThisNonPunitive EQUAL 'Y' THEN
+           MOVE 0 TO ClassQpts
+           MOVE 0 TO PrintQpts
+       ELSE
+           COMPUTE ClassQpts = GradeVal * PrintCredits *> calculate qpts
+           MOVE ClassQpts TO PrintQpts
+           COMPUTE TotalSemQPts = TotalSemQPts + ClassQpts
+           COMPUTE TotalCumQPts = TotalCumQPts + ClassQpts
+       END-IF.
+
+
+CheckRepeat.
+       *> repeat-forgiveness - only the better of the attempts counts toward CGPA
+       *> uses the PrintShort/PrintCredits copies MoveAll already took, since by
+       *> now CheckGradeValue has read the next record into the FD fields
+       MOVE SPACE TO PrintRepeat
+       MOVE 0 TO FoundIdx
+       IF ThisNonPunitive EQUAL 'N' THEN
+           MOVE 1 TO CourseIdx
+           PERFORM FindRepeatCourse UNTIL CourseIdx GREATER CourseCount
+           IF FoundIdx GREATER 0 THEN
+               MOVE 'R' TO PrintRepeat
+               IF GradeVal GREATER CH-GradeVal(FoundIdx) THEN
+                   *> this attempt is better - back the old attempt out of CGPA
+                   *> and out of the category cumulative bucket it was counted under
+                   MOVE CH-Category(FoundIdx) TO BackoutCategory
+                   MOVE CH-Credits(FoundIdx) TO BackoutCredits
+                   PERFORM BackOutCategoryCredits
+                   COMPUTE TotalCumQPts = TotalCumQPts - CH-QPts(FoundIdx)
+                   COMPUTE TotalCumulativeCredits = TotalCumulativeCredits - CH-Credits(FoundIdx)
+                   MOVE PrintCredits TO CH-Credits(FoundIdx)
+                   MOVE GradeVal TO CH-GradeVal(FoundIdx)
+                   MOVE ClassQpts TO CH-QPts(FoundIdx)
+                   MOVE PrintCategory TO CH-Category(FoundIdx)
+               ELSE
+                   *> the earlier attempt is still the better one - back this attempt out of CGPA
+                   MOVE PrintCategory TO BackoutCategory
+                   MOVE PrintCredits TO BackoutCredits
+                   PERFORM BackOutCategoryCredits
+                   COMPUTE TotalCumQPts = TotalCumQPts - ClassQpts
+                   COMPUTE TotalCumulativeCredits = TotalCumulativeCredits - PrintCredits
+               END-IF
+           ELSE
+               ADD 1 TO CourseCount
+               MOVE PrintCategory TO CH-Category(CourseCount)
+               MOVE PrintShort TO CH-ShortName(CourseCount)
+               MOVE PrintCredits TO CH-Credits(CourseCount)
+               MOVE GradeVal TO CH-GradeVal(CourseCount)
+               MOVE ClassQpts TO CH-QPts(CourseCount)
+           END-IF
+       END-IF.
+
+
+FindRepeatCourse.
+       *> one pass of CheckRepeat's course-history scan, PERFORMed until
+       *> CourseIdx runs past CourseCount - mirrors this program's other
+       *> PERFORM <para> UNTIL loops rather than an inline PERFORM VARYING
+       IF CH-ShortName(CourseIdx) EQUAL PrintShort THEN
+           MOVE CourseIdx TO FoundIdx
+       END-IF
+       ADD 1 TO CourseIdx.
+
+
+ValidateRecord.
+       *> rejects records that would otherwise fold garbage into GPA math
+       MOVE 'Y' TO RecordValid
+       MOVE 0 TO ErrReasonCode
+       MOVE SPACES TO ErrReasonText
+       IF WNum EQUAL SPACES THEN
+           MOVE 'N' TO RecordValid
+           MOVE 1 TO ErrReasonCode
+           MOVE "MISSING WNUM" TO ErrReasonText
+       ELSE IF ShortName EQUAL SPACES THEN
+           MOVE 'N' TO RecordValid
+           MOVE 2 TO ErrReasonCode
+           MOVE "MISSING COURSE SHORT NAME" TO ErrReasonText
+       ELSE IF Credits NOT NUMERIC THEN
+           MOVE 'N' TO RecordValid
+           MOVE 3 TO ErrReasonCode
+           MOVE "CREDITS NOT NUMERIC" TO ErrReasonText
+       ELSE IF NOT (CoreRequirement OR MajorRequirement OR ElectiveRequirement) THEN
+           MOVE 'N' TO RecordValid
+           MOVE 5 TO ErrReasonCode
+           MOVE "INVALID REQUIREMENT CATEGORY" TO ErrReasonText
+       ELSE IF NonPunitiveGrade OR PunitiveGrade THEN
+           CONTINUE
+       ELSE
+           MOVE 'N' TO RecordValid
+           MOVE 4 TO ErrReasonCode
+           MOVE "UNRECOGNIZED GRADE" TO ErrReasonText
+       END-IF.
+
+
+WriteErrRecord.
+       MOVE WNum TO ErrWNum
+       MOVE ShortName TO ErrShort
+       MOVE Grade TO ErrGrade
+       IF Credits NUMERIC THEN
+           MOVE Credits TO ErrCredits
+       ELSE
+           MOVE 0 TO ErrCredits
+       END-IF
+       WRITE ErrLine FROM ErrRecord
+       DISPLAY ErrLine. *> display in shell
 
 
 CheckGradeValue.
-       IF Grade EQUAL 'A' THEN 
+       IF Grade EQUAL 'A ' THEN
            MOVE 4.0 TO GradeVal
-       ELSE IF Grade EQUAL 'B' THEN 
+       ELSE IF Grade EQUAL 'A-' THEN
+           MOVE 3.7 TO GradeVal
+       ELSE IF Grade EQUAL 'B+' THEN
+           MOVE 3.3 TO GradeVal
+       ELSE IF Grade EQUAL 'B ' THEN
            MOVE 3.0 TO GradeVal
-       ELSE IF Grade EQUAL 'C' THEN 
+       ELSE IF Grade EQUAL 'B-' THEN
+           MOVE 2.7 TO GradeVal
+       ELSE IF Grade EQUAL 'C+' THEN
+           MOVE 2.3 TO GradeVal
+       ELSE IF Grade EQUAL 'C ' THEN
            MOVE 2.0 TO GradeVal
-       ELSE IF Grade EQUAL 'D' THEN 
+       ELSE IF Grade EQUAL 'C-' THEN
+           MOVE 1.7 TO GradeVal
+       ELSE IF Grade EQUAL 'D+' THEN
+           MOVE 1.3 TO GradeVal
+       ELSE IF Grade EQUAL 'D ' THEN
            MOVE 1.0 TO GradeVal
-       ELSE 
+       ELSE
            MOVE 0.0 TO GradeVal
        END-IF.
+       PERFORM ReadNextRecord.
 
 
 *> finally
-READ InFile 
-       AT END MOVE 'Y' TO EOF
-END-READ. 
+ReadNextRecord.
+       *> this is also how every lookahead record gets read, so validate it the
+       *> moment it's read - control-break decisions further up need to know
+       *> whether THIS record's WNum/Semester can be trusted before comparing
+       *> them against AWNum/ASemester, not just whatever ValidateRecord found
+       *> about the previous (already-processed) record
+       READ InFile
+           AT END MOVE 'Y' TO EOF
+           NOT AT END
+               PERFORM ValidateRecord
+               IF RecordValid EQUAL 'Y' OR ErrReasonCode NOT EQUAL 1 THEN
+                   MOVE 'Y' TO LookaheadWNumTrusted
+               ELSE
+                   MOVE 'N' TO LookaheadWNumTrusted
+               END-IF
+       END-READ.
 
